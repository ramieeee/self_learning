@@ -17,6 +17,16 @@
 000000     05 NUM PIC 9(2) VALUE 0.
 000000*---------------------------------
 
+000000*--Shared FLDCHECK edit subroutine--
+000000 01 WS-FLDCHECK-FIELD.
+000000     05 WS-FLDCHECK-LEN     PIC S9(4) COMP.
+000000     05 WS-FLDCHECK-DATA    PIC X(20).
+000000 01 WS-FLDCHECK-TYPE        PIC X(1).
+000000 01 WS-FLDCHECK-VALID       PIC X(1).
+000000    88 FLDCHECK-VALID                     VALUE 'Y'.
+000000    88 FLDCHECK-INVALID                   VALUE 'N'.
+000000*---------------------------------
+
 
 000000 PROCEDURE DIVISION.
 000000*----------Initialize-------------
@@ -26,7 +36,16 @@
 
 000000*---------Input by user-----------
 000000 ACCEPT TEMP.
-000000 IF TEMP = "GPS" THEN
+000000*----check TEMP is alphabetic via the shared FLDCHECK routine---
+000000 MOVE 'A' TO WS-FLDCHECK-TYPE.
+000000 MOVE SPACES TO WS-FLDCHECK-DATA.
+000000 MOVE 3 TO WS-FLDCHECK-LEN.
+000000 MOVE TEMP TO WS-FLDCHECK-DATA(1:3).
+000000 CALL 'FLDCHECK' USING WS-FLDCHECK-FIELD, WS-FLDCHECK-TYPE,
+             WS-FLDCHECK-VALID.
+000000 IF FLDCHECK-INVALID
+             DISPLAY "Please type letters only"
+000000 ELSE IF TEMP = "GPS" THEN
              DISPLAY "Welcom GPS"
 000000 ELSE
              DISPLAY "Please type GPS"

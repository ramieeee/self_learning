@@ -0,0 +1,38 @@
+000000 IDENTIFICATION DIVISION.
+000000 PROGRAM-ID.    FLDCHECK.
+000000*----------------------------------------------------------------
+000000* Shared field-level input-edit subroutine, CALLed by VIVPMAIN,
+000000* OJTCOBOL, and COBOL_TEST instead of each program hand-rolling
+000000* its own IF/ELSE numeric or alphabetic check.  LS-FIELD-TYPE
+000000* selects the edit to run; LS-VALID-FLAG comes back Y or N.
+000000*----------------------------------------------------------------
+000000 ENVIRONMENT DIVISION.
+000000 DATA DIVISION.
+000000 WORKING-STORAGE SECTION.
+000000 LINKAGE SECTION.
+000000     01 LS-FIELD.
+000000         03 LS-FIELD-LEN          PIC S9(4) COMP.
+000000         03 LS-FIELD-DATA         PIC X(20).
+000000     01 LS-FIELD-TYPE             PIC X(1).
+000000        88 FIELD-TYPE-NUMERIC                  VALUE 'N'.
+000000        88 FIELD-TYPE-ALPHABETIC               VALUE 'A'.
+000000     01 LS-VALID-FLAG             PIC X(1).
+000000        88 FIELD-IS-VALID                      VALUE 'Y'.
+000000        88 FIELD-IS-INVALID                    VALUE 'N'.
+000000
+000000 PROCEDURE DIVISION USING LS-FIELD, LS-FIELD-TYPE, LS-VALID-FLAG.
+000000     0000-MAIN.
+000000         SET FIELD-IS-VALID TO TRUE.
+000000         EVALUATE TRUE
+000000             WHEN FIELD-TYPE-NUMERIC
+000000                 IF LS-FIELD-DATA(1:LS-FIELD-LEN) NOT NUMERIC
+000000                     SET FIELD-IS-INVALID TO TRUE
+000000                 END-IF
+000000             WHEN FIELD-TYPE-ALPHABETIC
+000000                 IF LS-FIELD-DATA(1:LS-FIELD-LEN) NOT ALPHABETIC
+000000                     SET FIELD-IS-INVALID TO TRUE
+000000                 END-IF
+000000             WHEN OTHER
+000000                 SET FIELD-IS-INVALID TO TRUE
+000000         END-EVALUATE.
+000000         GOBACK.

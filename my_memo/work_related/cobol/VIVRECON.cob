@@ -0,0 +1,205 @@
+000000 IDENTIFICATION DIVISION.
+000000 PROGRAM-ID.    VIVRECON.
+000000*----------------------------------------------------------------
+000000* Nightly reconciliation between VIVPHIST (VIVP calculation
+000000* history, written by VIVPMAIN's 0350-LOG-RESULT) and OJTKSDATA
+000000* (the batch master OJTCOBOL maintains).  Produces record-count
+000000* and key/date-range control totals for both files so a gross
+000000* volume mismatch between the CICS side and the batch side shows
+000000* up overnight.  HIST-NO1I is a VIVP operator's typed calculator
+000000* operand, not a foreign key into OJTKSDATA, so it is not
+000000* cross-checked against KEY-VAL - the two files have no shared
+000000* key to reconcile record-for-record.
+000000*----------------------------------------------------------------
+000000 ENVIRONMENT DIVISION.
+000000 INPUT-OUTPUT SECTION.
+000000 FILE-CONTROL.
+000000     SELECT VIVPHIST ASSIGN TO RAMIEVH
+000000     ORGANIZATION IS INDEXED
+000000     ACCESS MODE IS SEQUENTIAL
+000000     RECORD KEY IS HIST-KEY
+000000     FILE STATUS IS WS-VIVPHIST-STATUS.
+000000     SELECT OJTKSDATA ASSIGN TO RAMIEOJT
+000000     ORGANIZATION IS INDEXED
+000000     ACCESS MODE IS DYNAMIC
+000000     RECORD KEY IS KEY-VAL
+000000     FILE STATUS IS WS-OJTKSDATA-STATUS.
+000000     SELECT REPTFILE ASSIGN TO REPTFILE
+000000     ORGANIZATION IS SEQUENTIAL
+000000     FILE STATUS IS WS-REPTFILE-STATUS.
+000000 DATA DIVISION.
+000000 FILE SECTION.
+000000 FD VIVPHIST.
+000000     01 HIST-REC.
+000000         03 HIST-KEY.
+000000             05 HIST-DATE          PIC S9(7) COMP-3.
+000000             05 HIST-TIME          PIC S9(7) COMP-3.
+000000             05 HIST-TRMID         PIC X(4).
+000000         03 HIST-NO1I              PIC 9(2).
+000000         03 HIST-NO2I              PIC 9(2).
+000000         03 HIST-OPRI              PIC X(1).
+000000         03 HIST-RSLT              PIC S9(4).
+000000 FD OJTKSDATA.
+000000     01 IN-DATA.
+000000         03 KEY-VAL                PIC 9(3).
+000000         03 SAY-HELLO-WORLD        PIC X(13).
+000000 FD REPTFILE
+000000     RECORD CONTAINS 80 CHARACTERS.
+000000     01 REPT-LINE                  PIC X(80).
+000000 WORKING-STORAGE SECTION.
+000000     01 WS-VIVPHIST-STATUS        PIC X(2).
+000000     01 WS-OJTKSDATA-STATUS       PIC X(2).
+000000     01 WS-REPTFILE-STATUS        PIC X(2).
+000000
+000000     01 WS-HIST-EOF-FLAG          PIC X(1) VALUE 'N'.
+000000        88 HIST-EOF                           VALUE 'Y'.
+000000     01 WS-OJT-EOF-FLAG           PIC X(1) VALUE 'N'.
+000000        88 OJT-EOF                            VALUE 'Y'.
+000000
+000000     01 WS-HIST-FIRST-FLAG        PIC X(1) VALUE 'Y'.
+000000        88 HIST-FIRST-REC                     VALUE 'Y'.
+000000     01 WS-OJT-FIRST-FLAG         PIC X(1) VALUE 'Y'.
+000000        88 OJT-FIRST-REC                      VALUE 'Y'.
+000000
+000000     01 WS-HIST-COUNT             PIC 9(7) VALUE 0.
+000000     01 WS-HIST-LOW-DATE          PIC S9(7) COMP-3 VALUE 0.
+000000     01 WS-HIST-LOW-TIME          PIC S9(7) COMP-3 VALUE 0.
+000000     01 WS-HIST-HIGH-DATE         PIC S9(7) COMP-3 VALUE 0.
+000000     01 WS-HIST-HIGH-TIME         PIC S9(7) COMP-3 VALUE 0.
+000000
+000000     01 WS-OJT-COUNT              PIC 9(7) VALUE 0.
+000000     01 WS-OJT-LOW-KEY            PIC 9(3) VALUE 0.
+000000     01 WS-OJT-HIGH-KEY           PIC 9(3) VALUE 0.
+000000
+000000     01 WS-REPT-HDR-1.
+000000         03 FILLER                PIC X(40)
+000000               VALUE "VIVP / OJTKSDATA NIGHTLY RECONCILIATION".
+000000
+000000     01 WS-REPT-HDR-2.
+000000         03 FILLER                PIC X(50)
+000000               VALUE "CONTROL TOTALS".
+000000
+000000     01 WS-REPT-SUMMARY-1.
+000000         03 FILLER                PIC X(24)
+000000               VALUE "VIVPHIST RECORD COUNT: ".
+000000         03 SUM-HIST-COUNT        PIC ZZZZZZ9.
+000000
+000000     01 WS-REPT-SUMMARY-2.
+000000         03 FILLER                PIC X(24)
+000000               VALUE "VIVPHIST DATE RANGE  : ".
+000000         03 SUM-HIST-LOW-DATE     PIC -(6)9.
+000000         03 FILLER                PIC X(4) VALUE " TO ".
+000000         03 SUM-HIST-HIGH-DATE    PIC -(6)9.
+000000
+000000     01 WS-REPT-SUMMARY-3.
+000000         03 FILLER                PIC X(24)
+000000               VALUE "OJTKSDATA RECORD COUNT: ".
+000000         03 SUM-OJT-COUNT         PIC ZZZZZZ9.
+000000
+000000     01 WS-REPT-SUMMARY-4.
+000000         03 FILLER                PIC X(24)
+000000               VALUE "OJTKSDATA KEY RANGE   : ".
+000000         03 SUM-OJT-LOW-KEY       PIC ZZ9.
+000000         03 FILLER                PIC X(4) VALUE " TO ".
+000000         03 SUM-OJT-HIGH-KEY      PIC ZZ9.
+000000
+000000 PROCEDURE DIVISION.
+000000     0000-MAIN.
+000000         MOVE 0 TO RETURN-CODE.
+000000         OPEN INPUT VIVPHIST.
+000000         OPEN INPUT OJTKSDATA.
+000000         OPEN OUTPUT REPTFILE.
+000000         IF WS-VIVPHIST-STATUS NOT = "00" OR
+000000            WS-OJTKSDATA-STATUS NOT = "00"
+000000             DISPLAY "I/O ERROR OPENING RECONCILIATION FILES: "
+000000                     WS-VIVPHIST-STATUS " / " WS-OJTKSDATA-STATUS
+000000             MOVE 8 TO RETURN-CODE
+000000         ELSE
+000000             PERFORM 0050-PRINT-HEADER
+000000             PERFORM 1000-SCAN-VIVPHIST
+000000             PERFORM 2000-SCAN-OJTKSDATA
+000000             PERFORM 3000-PRINT-SUMMARY
+000000         END-IF.
+000000         CLOSE VIVPHIST.
+000000         CLOSE OJTKSDATA.
+000000         CLOSE REPTFILE.
+000000         DISPLAY "***END*** RETURN CODE: " RETURN-CODE.
+000000         STOP RUN.
+000000
+000000     0050-PRINT-HEADER.
+000000         WRITE REPT-LINE FROM WS-REPT-HDR-1 AFTER ADVANCING PAGE.
+000000         WRITE REPT-LINE FROM WS-REPT-HDR-2 AFTER ADVANCING 2
+000000             LINES.
+000000
+000000     1000-SCAN-VIVPHIST.
+000000         PERFORM UNTIL HIST-EOF
+000000             READ VIVPHIST NEXT RECORD
+000000                 AT END SET HIST-EOF TO TRUE
+000000                 NOT AT END PERFORM 1100-PROCESS-HIST-RECORD
+000000             END-READ
+000000         END-PERFORM.
+000000
+000000     1100-PROCESS-HIST-RECORD.
+000000         ADD 1 TO WS-HIST-COUNT.
+000000         IF HIST-FIRST-REC
+000000             MOVE HIST-DATE TO WS-HIST-LOW-DATE WS-HIST-HIGH-DATE
+000000             MOVE HIST-TIME TO WS-HIST-LOW-TIME WS-HIST-HIGH-TIME
+000000             MOVE 'N' TO WS-HIST-FIRST-FLAG
+000000         ELSE
+000000             IF HIST-DATE < WS-HIST-LOW-DATE
+000000                 MOVE HIST-DATE TO WS-HIST-LOW-DATE
+000000                 MOVE HIST-TIME TO WS-HIST-LOW-TIME
+000000             END-IF
+000000             IF HIST-DATE > WS-HIST-HIGH-DATE
+000000                 MOVE HIST-DATE TO WS-HIST-HIGH-DATE
+000000                 MOVE HIST-TIME TO WS-HIST-HIGH-TIME
+000000             END-IF
+000000         END-IF.
+000000
+000000     2000-SCAN-OJTKSDATA.
+000000         MOVE 0 TO KEY-VAL.
+000000         START OJTKSDATA KEY NOT LESS THAN KEY-VAL
+000000             INVALID KEY
+000000                 DISPLAY "OJTKSDATA EMPTY, NOTHING TO SCAN"
+000000             NOT INVALID KEY
+000000                 PERFORM 2100-READ-OJT-NEXT
+000000         END-START.
+000000
+000000     2100-READ-OJT-NEXT.
+000000         PERFORM UNTIL OJT-EOF
+000000             READ OJTKSDATA NEXT RECORD
+000000                 AT END SET OJT-EOF TO TRUE
+000000                 NOT AT END PERFORM 2200-PROCESS-OJT-RECORD
+000000             END-READ
+000000         END-PERFORM.
+000000
+000000     2200-PROCESS-OJT-RECORD.
+000000         ADD 1 TO WS-OJT-COUNT.
+000000         IF OJT-FIRST-REC
+000000             MOVE KEY-VAL TO WS-OJT-LOW-KEY
+000000             MOVE KEY-VAL TO WS-OJT-HIGH-KEY
+000000             MOVE 'N' TO WS-OJT-FIRST-FLAG
+000000         ELSE
+000000             IF KEY-VAL < WS-OJT-LOW-KEY
+000000                 MOVE KEY-VAL TO WS-OJT-LOW-KEY
+000000             END-IF
+000000             IF KEY-VAL > WS-OJT-HIGH-KEY
+000000                 MOVE KEY-VAL TO WS-OJT-HIGH-KEY
+000000             END-IF
+000000         END-IF.
+000000
+000000     3000-PRINT-SUMMARY.
+000000         MOVE WS-HIST-COUNT TO SUM-HIST-COUNT.
+000000         WRITE REPT-LINE FROM WS-REPT-SUMMARY-1
+000000             AFTER ADVANCING 2 LINES.
+000000         MOVE WS-HIST-LOW-DATE TO SUM-HIST-LOW-DATE.
+000000         MOVE WS-HIST-HIGH-DATE TO SUM-HIST-HIGH-DATE.
+000000         WRITE REPT-LINE FROM WS-REPT-SUMMARY-2
+000000             AFTER ADVANCING 1 LINE.
+000000         MOVE WS-OJT-COUNT TO SUM-OJT-COUNT.
+000000         WRITE REPT-LINE FROM WS-REPT-SUMMARY-3
+000000             AFTER ADVANCING 2 LINES.
+000000         MOVE WS-OJT-LOW-KEY TO SUM-OJT-LOW-KEY.
+000000         MOVE WS-OJT-HIGH-KEY TO SUM-OJT-HIGH-KEY.
+000000         WRITE REPT-LINE FROM WS-REPT-SUMMARY-4
+000000             AFTER ADVANCING 1 LINE.

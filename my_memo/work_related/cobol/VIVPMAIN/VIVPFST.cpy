@@ -0,0 +1,15 @@
+      ******************************************************************
+      * VIVPFST - SYMBOLIC MAP FOR MAPSET VIVPFST, MAP VIVPFST
+      * First-time / welcome panel shown to VIVP on initial entry into
+      * the transaction, before the calculator panel (VIVPM01) is sent.
+      ******************************************************************
+       01  VIVPFSTI.
+           02 FILLER                 PIC X(12).
+
+       01  VIVPFSTO.
+           02 FILLER                 PIC X(3).
+           02 TITLEO                 PIC X(20).
+           02 FILLER                 PIC X(3).
+           02 DATEO                  PIC X(8).
+           02 FILLER                 PIC X(3).
+           02 TIMEO                  PIC X(8).

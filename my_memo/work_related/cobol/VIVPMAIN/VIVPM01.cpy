@@ -0,0 +1,42 @@
+      ******************************************************************
+      * VIVPM01 - SYMBOLIC MAP FOR MAPSET VIVPM01, MAP VIVPM01
+      *
+      * VIVPM01I holds the fields RECEIVEd from the terminal (operator
+      * keys these in): NO1I, NO2I, OPRI.
+      * VIVPM01O holds the fields SENT back to the terminal (program
+      * fills these in before SEND MAP): NO1O, NO2O, OPRO, RSLTO,
+      * TOTO (running total carried in the COMMAREA), ALRTO.
+      *
+      * OPRI/OPRO carry the requested calculation:
+      *   '+' add   '-' subtract   '*' multiply   '/' divide
+      ******************************************************************
+       01  VIVPM01I.
+           02 NO1L                   COMP PIC S9(4).
+           02 NO1F                   PICTURE X.
+           02 FILLER REDEFINES NO1F.
+              03 NO1A                PICTURE X.
+           02 NO1I                   PIC X(2).
+           02 NO2L                   COMP PIC S9(4).
+           02 NO2F                   PICTURE X.
+           02 FILLER REDEFINES NO2F.
+              03 NO2A                PICTURE X.
+           02 NO2I                   PIC X(2).
+           02 OPRL                   COMP PIC S9(4).
+           02 OPRF                   PICTURE X.
+           02 FILLER REDEFINES OPRF.
+              03 OPRA                PICTURE X.
+           02 OPRI                   PIC X(1).
+
+       01  VIVPM01O.
+           02 FILLER                 PIC X(3).
+           02 NO1O                   PIC 9(2).
+           02 FILLER                 PIC X(3).
+           02 NO2O                   PIC 9(2).
+           02 FILLER                 PIC X(3).
+           02 OPRO                   PIC X(1).
+           02 FILLER                 PIC X(3).
+           02 RSLTO                  PIC -(4)9.
+           02 FILLER                 PIC X(3).
+           02 TOTO                   PIC -(6)9.
+           02 FILLER                 PIC X(3).
+           02 ALRTO                  PIC X(20).

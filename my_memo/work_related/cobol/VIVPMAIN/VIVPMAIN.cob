@@ -10,13 +10,28 @@
        01 WS-FIRST-TIME-FLAG  PIC S9(4) COMP.
           88 FIRST-TIME                 VALUE 0.
 
+       01 WS-VALID-INPUT-FLAG PIC X(1).
+          88 VALID-INPUT                VALUE 'Y'.
+          88 INPUT-NOT-VALID            VALUE 'N'.
+
+       01 WS-VALID-CALC-FLAG  PIC X(1).
+          88 VALID-CALC                 VALUE 'Y'.
+          88 CALC-NOT-VALID             VALUE 'N'.
+
        01 CALC-VALS.
            03 A PIC 9(2).
            03 B PIC 9(2).
-           03 C PIC 9(4).
+           03 C PIC S9(4).
 
        01 WS-MSG PIC X(20).
 
+       01 WS-HIST-RESP PIC S9(8) COMP.
+
+      * Holds the CICS abstime value for the welcome-panel date/time
+      * (see 0100-FIRST-TIME) - ASKTIME must fill this before it can
+      * be passed to FORMATTIME.
+       01 WS-ABSTIME PIC S9(15) COMP-3.
+
        01 DEFINITIONS-OF-EIBAID-FIELD     PIC X(1).
           88 ENTER-KEY                              VALUE ''''.
           88 CLEAR-KEY                              VALUE '_'.
@@ -35,13 +50,75 @@
 
        01 START-CODE PIC X(2).
 
+       01 WS-OPID                PIC X(3).
+       01 WS-TRMID               PIC X(4).
+
+      * Operator classes allowed to abort the transaction with PF12.
+       01 WS-SUPERVISOR-LIST-VALUES.
+           05 FILLER              PIC X(3) VALUE 'SUP'.
+           05 FILLER              PIC X(3) VALUE 'MGR'.
+           05 FILLER              PIC X(3) VALUE 'ADM'.
+       01 WS-SUPERVISOR-TABLE REDEFINES WS-SUPERVISOR-LIST-VALUES.
+           05 WS-SUPERVISOR-ID    PIC X(3) OCCURS 3 TIMES.
+
+       01 WS-SUB                 PIC S9(4) COMP.
+
+       01 WS-SUPERVISOR-FLAG     PIC X(1).
+          88 IS-SUPERVISOR                          VALUE 'Y'.
+          88 IS-NOT-SUPERVISOR                      VALUE 'N'.
+
+      * Linkage fields for the shared FLDCHECK edit subroutine (see
+      * 0250-VALIDATE-INPUT).
+       01 WS-FLDCHECK-FIELD.
+           03 WS-FLDCHECK-LEN        PIC S9(4) COMP.
+           03 WS-FLDCHECK-DATA       PIC X(20).
+       01 WS-FLDCHECK-TYPE       PIC X(1).
+       01 WS-FLDCHECK-VALID      PIC X(1).
+          88 FLDCHECK-VALID                         VALUE 'Y'.
+          88 FLDCHECK-INVALID                       VALUE 'N'.
+
        01 WS-TRANS-ID       PIC X(4) VALUE 'VIVP'.
-       01 WS-COMMUNICATION-AREA PIC X(1).
+
+      * Carries the running total forward across pseudo-conversational
+      * trips through 0001-RUN-PROG (see 0150-LOAD-COMMAREA).
+       01 WS-COMMUNICATION-AREA.
+           03 WS-RUNNING-TOTAL       PIC S9(6) COMP-3 VALUE ZERO.
+
+      * Record layout for KSDS VIVPHIST - key is timestamp+EIBTRMID so
+      * calculations sort and browse in the order they were run.
+       01 WS-HIST-REC.
+           03 HIST-KEY.
+               05 HIST-DATE          PIC S9(7) COMP-3.
+               05 HIST-TIME          PIC S9(7) COMP-3.
+               05 HIST-TRMID         PIC X(4).
+           03 HIST-NO1I              PIC 9(2).
+           03 HIST-NO2I              PIC 9(2).
+           03 HIST-OPRI              PIC X(1).
+           03 HIST-RSLT              PIC S9(4).
+
+       01 WS-AUDIT-REC.
+           03 AUD-TRMID              PIC X(4).
+           03 AUD-OPID               PIC X(3).
+           03 AUD-TASKN              PIC 9(7).
+           03 AUD-NO1I               PIC 9(2).
+           03 AUD-NO2I               PIC 9(2).
+           03 AUD-OPRI               PIC X(1).
+           03 AUD-RSLT               PIC S9(4).
+           03 AUD-STATUS             PIC X(1).
+              88 AUD-CALC-OK                        VALUE 'Y'.
+              88 AUD-CALC-FAILED                    VALUE 'N'.
+           03 AUD-DATE               PIC S9(7) COMP-3.
+           03 AUD-TIME               PIC S9(7) COMP-3.
+
+       LINKAGE SECTION.
+       01 DFHCOMMAREA.
+           03 CA-TOTAL               PIC S9(6) COMP-3.
 
        PROCEDURE DIVISION.
       **** MAIN PROCEDURE ****
        0000-MAIN.
            PERFORM 5100-ALWAYS-TEST.
+           PERFORM 0150-LOAD-COMMAREA.
 
            EVALUATE TRUE
 
@@ -63,21 +140,37 @@
            PERFORM 0100-SEND-MAP.
 
            EXEC CICS HANDLE AID
-                PF12(9999-ABORT)
+                PF12(9200-PF12-ABORT-REQUEST)
                 ANYKEY(9110-INVALID-KEY-RECEIVE-MAP)
                 PF10
            END-EXEC.
 
            PERFORM 0200-RECEIVE-MAP.
-           PERFORM 0300-CALC.
+           PERFORM 0250-VALIDATE-INPUT.
+           IF VALID-INPUT
+               PERFORM 0300-CALC
+               IF VALID-CALC
+                   PERFORM 0350-LOG-RESULT
+               END-IF
+               PERFORM 0900-LOG-TRANSACTION
+           END-IF.
            PERFORM 0100-SEND-MAP.
-           PERFORM 9999-ABORT.
+           PERFORM 5300-RETURN-TRANS-ID.
 
       **** PROCEDURE LIST ****
        0100-FIRST-TIME.
            MOVE LOW-VALUES TO VIVPM01I.
            MOVE LOW-VALUES TO VIVPM01O.
            MOVE 'ENTER TWO NUMBERS' TO ALRTO.
+           MOVE 'VIVP CALCULATOR' TO TITLEO.
+           EXEC CICS ASKTIME
+               ABSTIME(WS-ABSTIME)
+           END-EXEC.
+           EXEC CICS FORMATTIME
+               ABSTIME(WS-ABSTIME)
+               MMDDYY(DATEO)
+               TIME(TIMEO)
+           END-EXEC.
            EXEC CICS SEND MAP('VIVPFST') MAPSET('VIVPFST')
                ERASE
            END-EXEC.
@@ -90,17 +183,87 @@
                ERASE
            END-EXEC.
 
+       0150-LOAD-COMMAREA.
+           IF EIBCALEN = 0
+               MOVE ZERO TO WS-RUNNING-TOTAL
+           ELSE
+               MOVE CA-TOTAL TO WS-RUNNING-TOTAL
+           END-IF.
+
        0200-RECEIVE-MAP.
            EXEC CICS RECEIVE
                 MAP('VIVPM01')
                 MAPSET('VIVPM01')
            END-EXEC.
 
+       0250-VALIDATE-INPUT.
+           SET VALID-INPUT TO TRUE.
+           MOVE 'N' TO WS-FLDCHECK-TYPE.
+           MOVE SPACES TO WS-FLDCHECK-DATA.
+           MOVE 2 TO WS-FLDCHECK-LEN.
+           MOVE NO1I TO WS-FLDCHECK-DATA(1:2).
+           CALL 'FLDCHECK' USING WS-FLDCHECK-FIELD, WS-FLDCHECK-TYPE,
+                   WS-FLDCHECK-VALID.
+           IF FLDCHECK-VALID
+               MOVE NO2I TO WS-FLDCHECK-DATA(1:2)
+               CALL 'FLDCHECK' USING WS-FLDCHECK-FIELD,
+                       WS-FLDCHECK-TYPE, WS-FLDCHECK-VALID
+           END-IF.
+           IF FLDCHECK-INVALID
+               MOVE LOW-VALUES TO VIVPM01O
+               MOVE 'INVALID KEY ENTERED' TO ALRTO
+               SET INPUT-NOT-VALID TO TRUE
+           END-IF.
+
        0300-CALC.
+           SET VALID-CALC TO TRUE.
            MOVE NO1I TO A.
            MOVE NO2I TO B.
-           COMPUTE C = A * B.
+           MOVE NO1I TO NO1O.
+           MOVE NO2I TO NO2O.
+           MOVE OPRI TO OPRO.
+           EVALUATE OPRI
+               WHEN '+'
+                   COMPUTE C = A + B
+               WHEN '-'
+                   COMPUTE C = A - B
+               WHEN '*'
+                   COMPUTE C = A * B
+               WHEN '/'
+                   IF B = 0
+                       MOVE 'DIVIDE BY ZERO' TO ALRTO
+                       MOVE 0 TO C
+                       SET CALC-NOT-VALID TO TRUE
+                   ELSE
+                       COMPUTE C = A / B
+                   END-IF
+               WHEN OTHER
+                   MOVE 'BAD OPERATOR (+-*/)' TO ALRTO
+                   MOVE 0 TO C
+                   SET CALC-NOT-VALID TO TRUE
+           END-EVALUATE.
            MOVE C TO RSLTO.
+           ADD C TO WS-RUNNING-TOTAL.
+           MOVE WS-RUNNING-TOTAL TO TOTO.
+
+       0350-LOG-RESULT.
+           MOVE EIBDATE TO HIST-DATE.
+           MOVE EIBTIME TO HIST-TIME.
+           MOVE WS-TRMID TO HIST-TRMID.
+           MOVE NO1I TO HIST-NO1I.
+           MOVE NO2I TO HIST-NO2I.
+           MOVE OPRI TO HIST-OPRI.
+           MOVE C TO HIST-RSLT.
+           EXEC CICS WRITE
+                FILE('VIVPHIST')
+                FROM(WS-HIST-REC)
+                RIDFLD(HIST-KEY)
+                KEYLENGTH(LENGTH OF HIST-KEY)
+                RESP(WS-HIST-RESP)
+           END-EXEC.
+           IF WS-HIST-RESP NOT = DFHRESP(NORMAL)
+              MOVE 'HISTORY WRITE FAILED - DUP KEY?' TO ALRTO
+           END-IF.
 
        0400-SEND-MAP-DATA.
            EXEC CICS SEND
@@ -110,8 +273,31 @@
                DATAONLY
            END-EXEC.
 
+       0900-LOG-TRANSACTION.
+           MOVE WS-TRMID TO AUD-TRMID.
+           MOVE WS-OPID TO AUD-OPID.
+           MOVE EIBTASKN TO AUD-TASKN.
+           MOVE NO1I TO AUD-NO1I.
+           MOVE NO2I TO AUD-NO2I.
+           MOVE OPRI TO AUD-OPRI.
+           MOVE C TO AUD-RSLT.
+           IF VALID-CALC
+               SET AUD-CALC-OK TO TRUE
+           ELSE
+               SET AUD-CALC-FAILED TO TRUE
+           END-IF.
+           MOVE EIBDATE TO AUD-DATE.
+           MOVE EIBTIME TO AUD-TIME.
+           EXEC CICS WRITEQ TD
+                QUEUE('VIVL')
+                FROM(WS-AUDIT-REC)
+                LENGTH(LENGTH OF WS-AUDIT-REC)
+           END-EXEC.
+
        5100-ALWAYS-TEST.
            MOVE EIBAID TO DEFINITIONS-OF-EIBAID-FIELD.
+           MOVE EIBOPID TO WS-OPID.
+           MOVE EIBTRMID TO WS-TRMID.
            IF CLEAR-KEY
               PERFORM 9999-ABORT.
 
@@ -141,6 +327,26 @@
            PERFORM 0400-SEND-MAP-DATA.
            PERFORM 5300-RETURN-TRANS-ID.
 
+       9150-CHECK-SUPERVISOR.
+           SET IS-NOT-SUPERVISOR TO TRUE.
+           PERFORM VARYING WS-SUB FROM 1 BY 1
+                   UNTIL WS-SUB > 3
+               IF WS-OPID = WS-SUPERVISOR-ID(WS-SUB)
+                   SET IS-SUPERVISOR TO TRUE
+               END-IF
+           END-PERFORM.
+
+       9200-PF12-ABORT-REQUEST.
+           PERFORM 9150-CHECK-SUPERVISOR.
+           IF IS-SUPERVISOR
+               PERFORM 9999-ABORT
+           ELSE
+               MOVE LOW-VALUES TO VIVPM01O
+               MOVE 'PF12 RESTRICTED' TO ALRTO
+               PERFORM 0400-SEND-MAP-DATA
+               PERFORM 5300-RETURN-TRANS-ID
+           END-IF.
+
        9999-ABORT.
            EXEC CICS RETURN
-           END-EXEC.
\ No newline at end of file
+           END-EXEC.

@@ -5,38 +5,382 @@
 000000 FILE-CONTROL.
 000000     SELECT OJTKSDATA ASSIGN TO RAMIEOJT
 000000     ORGANIZATION IS INDEXED
-000000*     ACCESS MODE IS DYNAMIC
-000000     RECORD KEY IS KEY-VAL.
+000000     ACCESS MODE IS DYNAMIC
+000000     RECORD KEY IS KEY-VAL
+000000     FILE STATUS IS WS-OJTKSDATA-STATUS.
+000000     SELECT SYSIN-FILE ASSIGN TO SYSIN
+000000     ORGANIZATION IS SEQUENTIAL
+000000     FILE STATUS IS WS-SYSIN-STATUS.
+000000     SELECT REPTFILE ASSIGN TO REPTFILE
+000000     ORGANIZATION IS SEQUENTIAL
+000000     FILE STATUS IS WS-REPTFILE-STATUS.
+000000     SELECT CKPTFILE ASSIGN TO CKPTFILE
+000000     ORGANIZATION IS SEQUENTIAL
+000000     FILE STATUS IS WS-CKPTFILE-STATUS.
 000000 DATA DIVISION.
 000000 FILE SECTION.
 000000 FD OJTKSDATA.
 000000     01 IN-DATA.
 000000         03 KEY-VAL               PIC 9(3).
 000000         03 SAY-HELLO-WORLD       PIC X(13).
+000000 FD SYSIN-FILE
+000000     RECORD CONTAINS 16 CHARACTERS.
+000000     01 SYSIN-REC.
+000000         03 SI-KEY-VAL            PIC 9(3).
+000000         03 SI-SAY-HELLO-WORLD    PIC X(13).
+000000 FD REPTFILE
+000000     RECORD CONTAINS 80 CHARACTERS.
+000000     01 REPT-LINE                 PIC X(80).
+000000 FD CKPTFILE
+000000     RECORD CONTAINS 3 CHARACTERS.
+000000     01 CKPT-REC.
+000000         03 CKPT-KEY-VAL          PIC 9(3).
 000000 WORKING-STORAGE SECTION.
 000000     01 EXIT-CODE                 PIC 9(1) VALUE 0.
 000000     01 TEMP-KEY                  PIC 9(3).
+000000     01 WS-OJTKSDATA-STATUS       PIC X(2).
+000000     01 WS-SYSIN-STATUS           PIC X(2).
+000000     01 WS-REPTFILE-STATUS        PIC X(2).
+000000     01 WS-CKPTFILE-STATUS        PIC X(2).
+000000     01 WS-SYSIN-EOF-FLAG         PIC X(1) VALUE 'N'.
+000000        88 SYSIN-EOF                          VALUE 'Y'.
+000000     01 WS-CKPT-FOUND-FLAG        PIC X(1) VALUE 'N'.
+000000        88 CKPT-FOUND                         VALUE 'Y'.
+000000     01 WS-CKPT-READ-EOF-FLAG     PIC X(1) VALUE 'N'.
+000000        88 CKPT-READ-EOF                      VALUE 'Y'.
 000000
-000000 PROCEDURE DIVISION.
-000000*     ACCEPT KEY-VAL.
-000000     MOVE "001" TO KEY-VAL.
-000000     DISPLAY "***BATCH TEST_RAMHEE YEON***".
-000000     OPEN INPUT OJTKSDATA.
-000000     START OJTKSDATA KEY EQUAL KEY-VAL
-000000*     START OJTKSDATA KEY EQUAL TEMP-KEY
-000000         INVALID KEY 
-000000             DISPLAY 'INVALID KEY'
-000000         NOT INVALID KEY
-000000             PERFORM READ-NEXT
-000000     END-START.
-000000     CLOSE OJTKSDATA.
-000000     DISPLAY "***END***".
-000000     STOP RUN.
-000000 
-000000 READ-NEXT.
-000000     PERFORM UNTIL EXIT-CODE=1
+000000*    Checkpoint/restart for large OJTKSDATA volumes: every
+000000*    WS-CKPT-INTERVAL records the last KEY-VAL processed is
+000000*    written to CKPTFILE, so RUN MODE RESTART can pick up there
+000000*    instead of re-scanning the whole file from the start. The
+000000*    JCL's CKPTFILE DD is DISP=(MOD,...), so each interval's
+000000*    WRITE appends rather than overwrites - 0160-GET-CHECKPOINT-
+000000*    KEY reads every record on the file and keeps the last one,
+000000*    which is always the most recent checkpoint written.
+000000     01 WS-CKPT-INTERVAL          PIC 9(3) VALUE 25.
+000000     01 WS-CKPT-COUNTER           PIC 9(3) VALUE 0.
+000000
+000000*    Formatted OJTKSDATA listing report (replaces the raw
+000000*    DISPLAY IN-DATA dump), doubles as the daily listing.
+000000     01 WS-PAGE-NO                PIC 9(3) VALUE 0.
+000000     01 WS-LINE-COUNT             PIC 9(2) VALUE 99.
+000000     01 WS-LINES-PER-PAGE         PIC 9(2) VALUE 55.
+000000     01 WS-RECORD-COUNT           PIC 9(5) VALUE 0.
+000000
+000000     01 WS-REPT-HDR-1.
+000000         03 FILLER                PIC X(30)
+000000                     VALUE "OJTKSDATA DAILY LISTING".
+000000         03 FILLER                PIC X(6) VALUE "PAGE ".
+000000         03 HDR-PAGE-NO           PIC ZZ9.
+000000
+000000     01 WS-REPT-HDR-2.
+000000         03 FILLER                PIC X(10) VALUE "KEY-VAL".
+000000         03 FILLER                PIC X(20)
+000000                     VALUE "SAY-HELLO-WORLD".
+000000
+000000     01 WS-REPT-DETAIL.
+000000         03 DTL-KEY-VAL           PIC 9(3).
+000000         03 FILLER                PIC X(7) VALUE SPACES.
+000000         03 DTL-SAY-HELLO-WORLD   PIC X(13).
+000000
+000000     01 WS-REPT-TOTAL.
+000000         03 FILLER                PIC X(20)
+000000                     VALUE "TOTAL RECORDS: ".
+000000         03 TOTAL-RECORD-COUNT    PIC ZZZZ9.
+000000
+000000*    Mode switch - PARM-driven (see JCL request 011). READ just
+000000*    browses/reports OJTKSDATA; ADD/CHANGE/DELETE maintain it
+000000*    from SYSIN transaction cards.
+000000     01 WS-RUN-MODE               PIC X(6) VALUE 'READ'.
+000000        88 MODE-READ                          VALUE 'READ'.
+000000        88 MODE-ADD                           VALUE 'ADD'.
+000000        88 MODE-CHANGE                        VALUE 'CHANGE'.
+000000        88 MODE-DELETE                        VALUE 'DELETE'.
+000000        88 MODE-RESTART                       VALUE 'RESTRT'.
+000000
+000000     01 WS-ADD-COUNT              PIC 9(5) VALUE 0.
+000000     01 WS-CHANGE-COUNT           PIC 9(5) VALUE 0.
+000000     01 WS-DELETE-COUNT           PIC 9(5) VALUE 0.
+000000     01 WS-REJECT-COUNT           PIC 9(5) VALUE 0.
+000000
+000000*    Linkage fields for the shared FLDCHECK edit subroutine -
+000000*    keeps SYSIN transaction-card validation out of each
+000000*    maintenance paragraph's own ad hoc IF logic.
+000000     01 WS-FLDCHECK-FIELD.
+000000         03 WS-FLDCHECK-LEN       PIC S9(4) COMP.
+000000         03 WS-FLDCHECK-DATA      PIC X(20).
+000000     01 WS-FLDCHECK-TYPE          PIC X(1).
+000000     01 WS-FLDCHECK-VALID         PIC X(1).
+000000        88 FLDCHECK-VALID                        VALUE 'Y'.
+000000        88 FLDCHECK-INVALID                      VALUE 'N'.
+000000
+000000 LINKAGE SECTION.
+000000     01 LS-PARM.
+000000         03 LS-PARM-LEN           PIC S9(4) COMP.
+000000         03 LS-PARM-DATA          PIC X(20).
+000000
+000000 PROCEDURE DIVISION USING LS-PARM.
+000000     0000-MAIN.
+000000         MOVE 0 TO RETURN-CODE.
+000000         PERFORM 0100-GET-RUN-MODE.
+000000         DISPLAY "***BATCH TEST_RAMHEE YEON***".
+000000         DISPLAY "RUN MODE: " WS-RUN-MODE.
+000000         EVALUATE TRUE
+000000             WHEN MODE-READ OR MODE-RESTART
+000000                 PERFORM 1000-READ-PASS
+000000             WHEN MODE-ADD OR MODE-CHANGE OR MODE-DELETE
+000000                 PERFORM 2000-MAINTAIN-PASS
+000000             WHEN OTHER
+000000                 DISPLAY "INVALID RUN MODE: " WS-RUN-MODE
+000000                 MOVE 16 TO RETURN-CODE
+000000         END-EVALUATE.
+000000         DISPLAY "***END*** RETURN CODE: " RETURN-CODE.
+000000         STOP RUN.
+000000
+000000     0100-GET-RUN-MODE.
+000000         MOVE SPACES TO WS-RUN-MODE.
+000000         IF LS-PARM-LEN > 0
+000000             MOVE LS-PARM-DATA(1:LS-PARM-LEN) TO WS-RUN-MODE
+000000         END-IF.
+000000         IF WS-RUN-MODE = SPACES
+000000             MOVE 'READ' TO WS-RUN-MODE
+000000         END-IF.
+000000
+000000*    Starting key for the READ pass comes from the first SYSIN
+000000*    card, so a run can be pointed at any KEY-VAL without
+000000*    recompiling; "001" is only the fallback when SYSIN is empty.
+000000*    RUN MODE RESTART instead resumes from the last key written
+000000*    to CKPTFILE by a prior run that stopped partway through.
+000000     0150-GET-START-KEY.
+000000         MOVE "001" TO TEMP-KEY.
+000000         IF MODE-RESTART
+000000             PERFORM 0160-GET-CHECKPOINT-KEY
+000000         ELSE
+000000             OPEN INPUT SYSIN-FILE
+000000             PERFORM 2100-READ-SYSIN
+000000             IF NOT SYSIN-EOF
+000000                 MOVE SI-KEY-VAL TO TEMP-KEY
+000000             END-IF
+000000             CLOSE SYSIN-FILE
+000000         END-IF.
+000000
+000000     0160-GET-CHECKPOINT-KEY.
+000000         MOVE 'N' TO WS-CKPT-FOUND-FLAG.
+000000         MOVE 'N' TO WS-CKPT-READ-EOF-FLAG.
+000000         OPEN INPUT CKPTFILE.
+000000         IF WS-CKPTFILE-STATUS = "00"
+000000             PERFORM UNTIL CKPT-READ-EOF
+000000                 READ CKPTFILE
+000000                     AT END
+000000                         SET CKPT-READ-EOF TO TRUE
+000000                     NOT AT END
+000000                         MOVE CKPT-KEY-VAL TO TEMP-KEY
+000000                         SET CKPT-FOUND TO TRUE
+000000                 END-READ
+000000             END-PERFORM
+000000             CLOSE CKPTFILE
+000000             IF CKPT-FOUND
+000000                 DISPLAY "RESTARTING AFTER CHECKPOINT KEY: "
+000000                         TEMP-KEY
+000000             ELSE
+000000                 DISPLAY "NO CHECKPOINT FOUND, STARTING AT "
+000000                         TEMP-KEY
+000000             END-IF
+000000         ELSE
+000000             DISPLAY "NO CHECKPOINT FILE, STARTING AT " TEMP-KEY
+000000         END-IF.
+000000
+000000     1000-READ-PASS.
+000000         PERFORM 0150-GET-START-KEY.
+000000         MOVE TEMP-KEY TO KEY-VAL.
+000000         OPEN INPUT OJTKSDATA.
+000000         IF WS-OJTKSDATA-STATUS NOT = "00"
+000000             DISPLAY "I/O ERROR OPENING OJTKSDATA: "
+000000                     WS-OJTKSDATA-STATUS
+000000             MOVE 8 TO RETURN-CODE
+000000         ELSE
+000000             OPEN OUTPUT REPTFILE
+000000             IF MODE-RESTART AND CKPT-FOUND
+000000*                Resuming past a checkpoint - the checkpoint key
+000000*                itself was already processed on the earlier run.
+000000                 START OJTKSDATA KEY GREATER KEY-VAL
+000000                     INVALID KEY
+000000                         DISPLAY 'INVALID KEY'
+000000                         MOVE 4 TO RETURN-CODE
+000000                     NOT INVALID KEY
+000000                         PERFORM READ-NEXT
+000000                 END-START
+000000             ELSE
+000000                 IF MODE-RESTART
+000000*                    RESTART with no checkpoint found - fall back
+000000*                    to TEMP-KEY itself, which must be included.
+000000                     START OJTKSDATA KEY NOT LESS THAN KEY-VAL
+000000                         INVALID KEY
+000000                             DISPLAY 'INVALID KEY'
+000000                             MOVE 4 TO RETURN-CODE
+000000                         NOT INVALID KEY
+000000                             PERFORM READ-NEXT
+000000                     END-START
+000000                 ELSE
+000000                     START OJTKSDATA KEY EQUAL KEY-VAL
+000000                         INVALID KEY
+000000                             DISPLAY 'INVALID KEY'
+000000                             MOVE 4 TO RETURN-CODE
+000000                         NOT INVALID KEY
+000000                             PERFORM READ-NEXT
+000000                     END-START
+000000                 END-IF
+000000             END-IF
+000000             PERFORM 1200-PRINT-TOTAL
+000000             CLOSE REPTFILE
+000000             CLOSE OJTKSDATA
+000000         END-IF.
+000000
+000000     READ-NEXT.
+000000         PERFORM UNTIL EXIT-CODE = 1
+000000             READ OJTKSDATA
+000000                 AT END MOVE 1 TO EXIT-CODE
+000000                 NOT AT END
+000000                     PERFORM 1100-PRINT-DETAIL
+000000             END-READ
+000000             IF WS-OJTKSDATA-STATUS NOT = "00" AND
+000000                WS-OJTKSDATA-STATUS NOT = "10"
+000000                 DISPLAY "I/O ERROR READING OJTKSDATA: "
+000000                         WS-OJTKSDATA-STATUS
+000000                 MOVE 8 TO RETURN-CODE
+000000                 MOVE 1 TO EXIT-CODE
+000000             END-IF
+000000         END-PERFORM.
+000000
+000000     1050-PRINT-HEADERS.
+000000         ADD 1 TO WS-PAGE-NO.
+000000         MOVE WS-PAGE-NO TO HDR-PAGE-NO.
+000000         WRITE REPT-LINE FROM WS-REPT-HDR-1
+000000             AFTER ADVANCING PAGE.
+000000         WRITE REPT-LINE FROM WS-REPT-HDR-2
+000000             AFTER ADVANCING 2 LINES.
+000000         MOVE 0 TO WS-LINE-COUNT.
+000000
+000000     1100-PRINT-DETAIL.
+000000         IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+000000             PERFORM 1050-PRINT-HEADERS
+000000         END-IF.
+000000         MOVE KEY-VAL TO DTL-KEY-VAL.
+000000         MOVE SAY-HELLO-WORLD TO DTL-SAY-HELLO-WORLD.
+000000         WRITE REPT-LINE FROM WS-REPT-DETAIL
+000000             AFTER ADVANCING 1 LINE.
+000000         ADD 1 TO WS-LINE-COUNT.
+000000         ADD 1 TO WS-RECORD-COUNT.
+000000         ADD 1 TO WS-CKPT-COUNTER.
+000000         IF WS-CKPT-COUNTER >= WS-CKPT-INTERVAL
+000000             PERFORM 1150-WRITE-CHECKPOINT
+000000             MOVE 0 TO WS-CKPT-COUNTER
+000000         END-IF.
+000000
+000000     1150-WRITE-CHECKPOINT.
+000000         OPEN OUTPUT CKPTFILE.
+000000         MOVE KEY-VAL TO CKPT-KEY-VAL.
+000000         WRITE CKPT-REC.
+000000         CLOSE CKPTFILE.
+000000
+000000     1200-PRINT-TOTAL.
+000000         MOVE WS-RECORD-COUNT TO TOTAL-RECORD-COUNT.
+000000         WRITE REPT-LINE FROM WS-REPT-TOTAL
+000000             AFTER ADVANCING 2 LINES.
+000000
+000000     2000-MAINTAIN-PASS.
+000000         OPEN I-O OJTKSDATA.
+000000         EVALUATE TRUE
+000000             WHEN WS-OJTKSDATA-STATUS NOT = "00"
+000000                 DISPLAY "I/O ERROR OPENING OJTKSDATA: "
+000000                         WS-OJTKSDATA-STATUS
+000000                 MOVE 8 TO RETURN-CODE
+000000             WHEN OTHER
+000000             OPEN INPUT SYSIN-FILE
+000000             IF WS-SYSIN-STATUS NOT = "00"
+000000                 DISPLAY "I/O ERROR OPENING SYSIN: "
+000000                         WS-SYSIN-STATUS
+000000                 MOVE 8 TO RETURN-CODE
+000000                 CLOSE OJTKSDATA
+000000             ELSE
+000000             PERFORM 2100-READ-SYSIN
+000000             PERFORM UNTIL SYSIN-EOF
+000000                 PERFORM 2150-VALIDATE-SYSIN
+000000                 IF FLDCHECK-INVALID
+000000                     DISPLAY "REJECTED, KEY NOT NUMERIC: "
+000000                             SI-KEY-VAL
+000000                     ADD 1 TO WS-REJECT-COUNT
+000000                 ELSE
+000000                     EVALUATE TRUE
+000000                         WHEN MODE-ADD
+000000                             PERFORM 2200-ADD-RECORD
+000000                         WHEN MODE-CHANGE
+000000                             PERFORM 2300-CHANGE-RECORD
+000000                         WHEN MODE-DELETE
+000000                             PERFORM 2400-DELETE-RECORD
+000000                     END-EVALUATE
+000000                 END-IF
+000000                 PERFORM 2100-READ-SYSIN
+000000             END-PERFORM
+000000             CLOSE SYSIN-FILE
+000000             CLOSE OJTKSDATA
+000000             DISPLAY "RECORDS ADDED   : " WS-ADD-COUNT
+000000             DISPLAY "RECORDS CHANGED : " WS-CHANGE-COUNT
+000000             DISPLAY "RECORDS DELETED : " WS-DELETE-COUNT
+000000             DISPLAY "RECORDS REJECTED: " WS-REJECT-COUNT
+000000             IF WS-REJECT-COUNT > 0
+000000                 MOVE 4 TO RETURN-CODE
+000000             END-IF
+000000             END-IF
+000000         END-EVALUATE.
+000000
+000000     2100-READ-SYSIN.
+000000         READ SYSIN-FILE
+000000             AT END SET SYSIN-EOF TO TRUE
+000000         END-READ.
+000000
+000000     2150-VALIDATE-SYSIN.
+000000         MOVE 'N' TO WS-FLDCHECK-TYPE.
+000000         MOVE SPACES TO WS-FLDCHECK-DATA.
+000000         MOVE 3 TO WS-FLDCHECK-LEN.
+000000         MOVE SI-KEY-VAL TO WS-FLDCHECK-DATA(1:3).
+000000         CALL 'FLDCHECK' USING WS-FLDCHECK-FIELD,
+000000                 WS-FLDCHECK-TYPE, WS-FLDCHECK-VALID.
+000000
+000000     2200-ADD-RECORD.
+000000         MOVE SI-KEY-VAL TO KEY-VAL.
+000000         MOVE SI-SAY-HELLO-WORLD TO SAY-HELLO-WORLD.
+000000         WRITE IN-DATA
+000000             INVALID KEY
+000000                 DISPLAY "ADD FAILED, KEY EXISTS: " KEY-VAL
+000000                 ADD 1 TO WS-REJECT-COUNT
+000000             NOT INVALID KEY
+000000                 ADD 1 TO WS-ADD-COUNT
+000000         END-WRITE.
+000000
+000000     2300-CHANGE-RECORD.
+000000         MOVE SI-KEY-VAL TO KEY-VAL.
 000000         READ OJTKSDATA
-000000             AT END MOVE 1 TO EXIT-CODE
-000000             NOT AT END
-000000                 DISPLAY IN-DATA
-000000     END-PERFORM.
+000000             INVALID KEY
+000000                 DISPLAY "CHANGE FAILED, KEY NOT FOUND: " KEY-VAL
+000000                 ADD 1 TO WS-REJECT-COUNT
+000000             NOT INVALID KEY
+000000                 MOVE SI-SAY-HELLO-WORLD TO SAY-HELLO-WORLD
+000000                 REWRITE IN-DATA
+000000                     INVALID KEY
+000000                         DISPLAY "CHANGE FAILED: " KEY-VAL
+000000                         ADD 1 TO WS-REJECT-COUNT
+000000                     NOT INVALID KEY
+000000                         ADD 1 TO WS-CHANGE-COUNT
+000000                 END-REWRITE
+000000         END-READ.
+000000
+000000     2400-DELETE-RECORD.
+000000         MOVE SI-KEY-VAL TO KEY-VAL.
+000000         DELETE OJTKSDATA RECORD
+000000             INVALID KEY
+000000                 DISPLAY "DELETE FAILED, KEY NOT FOUND: " KEY-VAL
+000000                 ADD 1 TO WS-REJECT-COUNT
+000000             NOT INVALID KEY
+000000                 ADD 1 TO WS-DELETE-COUNT
+000000         END-DELETE.

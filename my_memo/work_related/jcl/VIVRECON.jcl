@@ -0,0 +1,41 @@
+//VIVRECN  JOB (ACCTNO),'RAMHEE YEON',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* NIGHTLY RECONCILIATION BETWEEN VIVPHIST (VIVP ONLINE ACTIVITY)
+//* AND OJTKSDATA (THE OJTCOBOL BATCH MASTER).  SCHEDULE AFTER THE
+//* OJTCOBOL.JCL REFRESH STEP SO OJTKSDATA IS CURRENT WHEN THIS RUNS.
+//*--------------------------------------------------------------*
+//* VIVPHIST HAS NO BATCH LOAD OF ITS OWN - CICS WRITES TO IT AS
+//* VIVPMAIN RUNS - SO STEP005 DEFINES THE RAMIEVH CLUSTER HERE IF
+//* IT ISN'T ALREADY THERE, THE WAY OJTCOBOL.JCL'S STEP010 DOES FOR
+//* RAMIEOJT.  REUSE + THE LASTCC 0/12 CHECK MAKE RERUNS AGAINST AN
+//* ALREADY-DEFINED CLUSTER A NO-OP.
+//*--------------------------------------------------------------*
+//STEP005  EXEC PGM=IDCAMS
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+  DEFINE CLUSTER  (NAME(RAMIEVH)                -
+                   INDEXED                     -
+                   KEYS(12 0)                  -
+                   RECORDSIZE(21 21)           -
+                   FREESPACE(10 10)            -
+                   REUSE)                      -
+          DATA    (NAME(RAMIEVH.DATA))         -
+          INDEX   (NAME(RAMIEVH.INDEX))
+  IF LASTCC = 0 OR LASTCC = 12 THEN -
+     SET MAXCC = 0
+/*
+//*
+//STEP010  EXEC PGM=VIVRECON,COND=(0,NE,STEP005)
+//STEPLIB  DD   DSN=RAMIE.COBOL.LOADLIB,DISP=SHR
+//RAMIEVH  DD   DSN=RAMIEVH,DISP=SHR
+//RAMIEOJT DD   DSN=RAMIEOJT,DISP=SHR
+//REPTFILE DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
+//*
+//*--------------------------------------------------------------*
+//* RETURN-CODE FROM VIVRECON: 0 = CLEAN, 8 = I/O ERROR OPENING
+//* VIVPHIST/OJTKSDATA.  A DOWNSTREAM STEP CAN COND=(0,NE,STEP010)
+//* TO SKIP WHENEVER THIS RUN DIDN'T COME BACK CLEAN, WITHOUT
+//* FAILING THE WHOLE NIGHTLY RUN.
+//*--------------------------------------------------------------*

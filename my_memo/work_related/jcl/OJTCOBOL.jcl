@@ -0,0 +1,43 @@
+//OJTCOBL  JOB (ACCTNO),'RAMHEE YEON',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* REFRESH THE RAMIEOJT KSDS (SELECT OJTKSDATA IN OJTCOBOL) FROM
+//* THE DAILY EXTRACT, THEN RUN OJTCOBOL AGAINST IT.  STEP020 ONLY
+//* RUNS IF STEP010 CAME BACK CLEAN (SEE THE COND ON EACH STEP).
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=IDCAMS
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+  DEFINE CLUSTER  (NAME(RAMIEOJT)              -
+                   INDEXED                     -
+                   KEYS(3 0)                   -
+                   RECORDSIZE(16 16)            -
+                   FREESPACE(10 10)            -
+                   REUSE)                      -
+          DATA    (NAME(RAMIEOJT.DATA))        -
+          INDEX   (NAME(RAMIEOJT.INDEX))
+  IF LASTCC = 0 OR LASTCC = 12 THEN -
+     SET MAXCC = 0
+  REPRO INFILE(OJTLOAD) OUTFILE(OJTVSAM)
+/*
+//OJTLOAD  DD   DSN=RAMIE.OJT.DAILY.EXTRACT,DISP=SHR
+//OJTVSAM  DD   DSN=RAMIEOJT,DISP=SHR
+//*
+//STEP020  EXEC PGM=OJTCOBOL,PARM='READ',COND=(0,NE,STEP010)
+//STEPLIB  DD   DSN=RAMIE.COBOL.LOADLIB,DISP=SHR
+//RAMIEOJT DD   DSN=RAMIEOJT,DISP=SHR
+//SYSIN    DD   DSN=RAMIE.OJT.SYSIN(START001),DISP=SHR
+//REPTFILE DD   SYSOUT=*
+//CKPTFILE DD   DSN=RAMIE.OJT.CKPTFILE,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=3,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
+//*
+//*--------------------------------------------------------------*
+//* IF STEP020 ABENDS PARTWAY THROUGH A LARGE OJTKSDATA VOLUME,
+//* RERUN FROM HERE WITH PARM='RESTRT' TO RESUME FROM THE LAST
+//* CHECKPOINT KEY IN CKPTFILE INSTEAD OF RESTARTING STEP010.
+//*     //STEP020  EXEC PGM=OJTCOBOL,PARM='RESTRT'
+//*     //CKPTFILE DD   DSN=RAMIE.OJT.CKPTFILE,DISP=SHR
+//*--------------------------------------------------------------*
